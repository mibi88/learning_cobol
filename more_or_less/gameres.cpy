@@ -0,0 +1,11 @@
+000001*--------------------------------------------------------------*
+000002* GAME-RESULTS TRAINING RECORD FOR MOREORLESS.                 *
+000003* ONE RECORD IS APPENDED PER SESSION FOR HR/TRAINING REVIEW.   *
+000004*--------------------------------------------------------------*
+000005 01 GAME-RESULT-REC.
+000006 02 GR-EMPLOYEE-ID PIC X(06).
+000007 02 GR-DATE PIC 9(06).
+000008 02 GR-START-TRIES PIC 99.
+000009 02 GR-TRIES-USED PIC 99.
+000010 02 GR-EXPECTED PIC 9(03).
+000011 02 GR-OUTCOME PIC X(01).
