@@ -0,0 +1,9 @@
+000001*--------------------------------------------------------------*
+000002* DIFFICULTY TIER CONFIGURATION RECORD FOR MOREORLESS.         *
+000003* ONE RECORD PER INSTALL: DIFFICULTY CODE, TRIES ALLOWED AND   *
+000004* THE HIGHEST NUMBER THE GAME WILL DRAW (0 THRU DIFF-MAXNUM).  *
+000005*--------------------------------------------------------------*
+000006 01 DIFF-CONFIG-REC.
+000007 02 DIFF-CODE PIC X(01).
+000008 02 DIFF-TRIES PIC 99.
+000009 02 DIFF-MAXNUM PIC 9(03).
