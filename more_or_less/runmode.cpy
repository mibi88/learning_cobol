@@ -0,0 +1,10 @@
+000001*--------------------------------------------------------------*
+000002* RUN MODE SWITCH RECORD FOR MOREORLESS.                       *
+000003* ONE RECORD, READ ONCE AT STARTUP, TO PICK UNATTENDED BATCH   *
+000004* RUNS (FOR THE OVERNIGHT RANDINT REGRESSION CHECK) OUT OF THE *
+000005* NORMAL INTERACTIVE KIOSK FLOW. A SEPARATE FILE FROM DIFFCFG  *
+000006* SO A BRANCH'S DIFFICULTY TIER SETUP CAN NEVER ACCIDENTALLY   *
+000007* PUT A REAL KIOSK SESSION INTO BATCH MODE.                    *
+000008*--------------------------------------------------------------*
+000009 01 RUN-MODE-REC.
+000010 02 RM-MODE PIC X(01).
