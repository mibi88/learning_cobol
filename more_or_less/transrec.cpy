@@ -0,0 +1,5 @@
+000001*--------------------------------------------------------------*
+000002* PRE-RECORDED GUESS RECORD FOR MOREORLESS BATCH MODE.          *
+000003* ONE RECORD PER GUESS, READ IN ORDER BY READTRANS.             *
+000004*--------------------------------------------------------------*
+000005 01 TRANS-REC PIC 9(03).
