@@ -0,0 +1,195 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. MORLSRPT.
+000003 DATE-WRITTEN. 08/09/26 09:00.
+000004 AUTHOR. MIBI88.
+000005*MODIFICATION HISTORY.
+000006*08/09/26 MIBI88 - END-OF-DAY PARTICIPATION/WIN-RATE REPORT,
+000007* READS GAME-RESULTS AND SUMMARIZES BY EMPLOYEE AND BY BRANCH
+000008* (THE FIRST TWO CHARACTERS OF THE EMPLOYEE ID).
+000009 ENVIRONMENT DIVISION.
+000010 CONFIGURATION SECTION.
+000011 SOURCE-COMPUTER. GNUCOBOL.
+000012 OBJECT-COMPUTER. GNUCOBOL.
+000013 INPUT-OUTPUT SECTION.
+000014 FILE-CONTROL.
+000015 SELECT GAME-RESULTS-FILE ASSIGN "GAMERES"
+000016 ORGANIZATION LINE SEQUENTIAL.
+000017 SELECT SORT-FILE ASSIGN "SRTWORK".
+000018 SELECT REPORT-FILE ASSIGN "GRPTOUT"
+000019 ORGANIZATION LINE SEQUENTIAL
+000020 FILE STATUS IS RPT-STATUS.
+000021
+000022 DATA DIVISION.
+000023 FILE SECTION.
+000024 FD GAME-RESULTS-FILE.
+000025 COPY "gameres.cpy".
+000026 SD SORT-FILE.
+000027 01 SRT-REC.
+000028 02 SRT-EMPLOYEE-ID PIC X(06).
+000029 02 SRT-DATE PIC 9(06).
+000030 02 SRT-START-TRIES PIC 99.
+000031 02 SRT-TRIES-USED PIC 99.
+000032 02 SRT-EXPECTED PIC 9(03).
+000033 02 SRT-OUTCOME PIC X(01).
+000034 FD REPORT-FILE.
+000035 01 REPORT-LINE.
+000036 02 RL-TYPE PIC X(08).
+000037 02 FILLER PIC X(02) VALUE SPACES.
+000038 02 RL-KEY PIC X(06).
+000039 02 FILLER PIC X(03) VALUE SPACES.
+000040 02 RL-SESSIONS PIC ZZZZ9.
+000041 02 FILLER PIC X(03) VALUE SPACES.
+000042 02 RL-WINS PIC ZZZZ9.
+000043 02 FILLER PIC X(03) VALUE SPACES.
+000044 02 RL-WINRATE PIC ZZ9.9.
+000045 02 RL-PCT PIC X(01).
+000046 02 FILLER PIC X(03) VALUE SPACES.
+000047 02 RL-AVGTRIES PIC Z9.9.
+000048 02 FILLER PIC X(20) VALUE SPACES.
+000049 WORKING-STORAGE SECTION.
+000050 01 RPT-STATUS PIC X(02).
+000051 01 SORT-EOF-SW PIC X(01) VALUE "N".
+000052 88 SORT-EOF VALUE "Y".
+000053 01 CURR-EMPLOYEE PIC X(06) VALUE SPACES.
+000054 01 CURR-BRANCH PIC X(02) VALUE SPACES.
+000055 01 EMP-SESSIONS PIC 9(05) VALUE 0.
+000056 01 EMP-WINS PIC 9(05) VALUE 0.
+000057 01 EMP-TRIES-TOTAL PIC 9(07) VALUE 0.
+000058 01 BR-SESSIONS PIC 9(05) VALUE 0.
+000059 01 BR-WINS PIC 9(05) VALUE 0.
+000060 01 BR-TRIES-TOTAL PIC 9(07) VALUE 0.
+000061 01 TOT-SESSIONS PIC 9(07) VALUE 0.
+000062 01 TOT-WINS PIC 9(07) VALUE 0.
+000063 01 TOT-TRIES-TOTAL PIC 9(09) VALUE 0.
+000064 01 WK-WINRATE PIC 999V9.
+000065 01 WK-AVGTRIES PIC 99V9.
+000066 PROCEDURE DIVISION.
+000067
+000068 MAIN.
+000069 OPEN OUTPUT REPORT-FILE.
+000070 IF RPT-STATUS NOT = "00"
+000071 DISPLAY "UNABLE TO OPEN GRPTOUT. ENDING REPORT RUN."
+000072 STOP RUN
+000073 END-IF.
+000074 PERFORM WRITEHEADER.
+000075 SORT SORT-FILE ON ASCENDING KEY SRT-EMPLOYEE-ID
+000076 USING GAME-RESULTS-FILE
+000077 OUTPUT PROCEDURE IS PROCESSSORTED.
+000078 CLOSE REPORT-FILE.
+000079 STOP RUN.
+000080*WRITE THE REPORT'S COLUMN HEADINGS.
+000081 WRITEHEADER.
+000082 MOVE "= MOREORLESS DAILY PARTICIPATION / WIN-RATE REPORT ="
+000083 TO REPORT-LINE.
+000084 WRITE REPORT-LINE.
+000085 MOVE SPACES TO REPORT-LINE.
+000086 WRITE REPORT-LINE.
+000087 MOVE SPACES TO REPORT-LINE.
+000088 MOVE "TYPE" TO RL-TYPE.
+000089 MOVE "KEY" TO RL-KEY.
+000090 WRITE REPORT-LINE.
+000091 GO-BACK.
+000092*DRIVE THE SORTED GAME-RESULTS, BREAKING ON EMPLOYEE AND BRANCH.
+000093 PROCESSSORTED.
+000094 PERFORM UNTIL SORT-EOF
+000095 RETURN SORT-FILE
+000096 AT END
+000097 SET SORT-EOF TO TRUE
+000098 NOT AT END
+000099 PERFORM HANDLE-RECORD
+000100 END-RETURN
+000101 END-PERFORM.
+000102 IF CURR-EMPLOYEE NOT = SPACES
+000103 PERFORM EMPTOTALS
+000104 PERFORM BRANCHTOTALS
+000105 END-IF.
+000106 PERFORM GRANDTOTALS.
+000107 GO-BACK.
+000108*ACCUMULATE ONE GAME-RESULTS RECORD, BREAKING CONTROL TOTALS
+000109*WHEN THE EMPLOYEE OR THE BRANCH CHANGES.
+000110 HANDLE-RECORD.
+000111 IF CURR-EMPLOYEE = SPACES
+000112 MOVE SRT-EMPLOYEE-ID TO CURR-EMPLOYEE
+000113 MOVE SRT-EMPLOYEE-ID(1:2) TO CURR-BRANCH
+000114 ELSE
+000115 IF SRT-EMPLOYEE-ID NOT = CURR-EMPLOYEE
+000116 PERFORM EMPTOTALS
+000117 IF SRT-EMPLOYEE-ID(1:2) NOT = CURR-BRANCH
+000118 PERFORM BRANCHTOTALS
+000119 MOVE SRT-EMPLOYEE-ID(1:2) TO CURR-BRANCH
+000120 END-IF
+000121 MOVE SRT-EMPLOYEE-ID TO CURR-EMPLOYEE
+000122 END-IF
+000123 END-IF.
+000124 ADD 1 TO EMP-SESSIONS.
+000125 ADD 1 TO BR-SESSIONS.
+000126 IF SRT-OUTCOME = "W"
+000127 ADD 1 TO EMP-WINS
+000128 ADD 1 TO BR-WINS
+000129 END-IF.
+000130 ADD SRT-TRIES-USED TO EMP-TRIES-TOTAL.
+000131 ADD SRT-TRIES-USED TO BR-TRIES-TOTAL.
+000132 GO-BACK.
+000133*PRINT AND ROLL UP ONE EMPLOYEE'S TOTALS, THEN RESET THEM.
+000134 EMPTOTALS.
+000135 COMPUTE WK-WINRATE ROUNDED = (EMP-WINS * 100) / EMP-SESSIONS
+000136 ON SIZE ERROR MOVE 0 TO WK-WINRATE
+000137 END-COMPUTE.
+000138 COMPUTE WK-AVGTRIES ROUNDED = EMP-TRIES-TOTAL / EMP-SESSIONS
+000139 ON SIZE ERROR MOVE 0 TO WK-AVGTRIES
+000140 END-COMPUTE.
+000141 MOVE SPACES TO REPORT-LINE.
+000142 MOVE "EMPLOYEE" TO RL-TYPE.
+000143 MOVE CURR-EMPLOYEE TO RL-KEY.
+000144 MOVE EMP-SESSIONS TO RL-SESSIONS.
+000145 MOVE EMP-WINS TO RL-WINS.
+000146 MOVE WK-WINRATE TO RL-WINRATE.
+000147 MOVE "%" TO RL-PCT.
+000148 MOVE WK-AVGTRIES TO RL-AVGTRIES.
+000149 WRITE REPORT-LINE.
+000150 ADD EMP-SESSIONS TO TOT-SESSIONS.
+000151 ADD EMP-WINS TO TOT-WINS.
+000152 ADD EMP-TRIES-TOTAL TO TOT-TRIES-TOTAL.
+000153 MOVE 0 TO EMP-SESSIONS.
+000154 MOVE 0 TO EMP-WINS.
+000155 MOVE 0 TO EMP-TRIES-TOTAL.
+000156 GO-BACK.
+000157*PRINT ONE BRANCH'S TOTALS, THEN RESET THEM.
+000158 BRANCHTOTALS.
+000159 COMPUTE WK-WINRATE ROUNDED = (BR-WINS * 100) / BR-SESSIONS
+000160 ON SIZE ERROR MOVE 0 TO WK-WINRATE
+000161 END-COMPUTE.
+000162 COMPUTE WK-AVGTRIES ROUNDED = BR-TRIES-TOTAL / BR-SESSIONS
+000163 ON SIZE ERROR MOVE 0 TO WK-AVGTRIES
+000164 END-COMPUTE.
+000165 MOVE SPACES TO REPORT-LINE.
+000166 MOVE "BRANCH" TO RL-TYPE.
+000167 MOVE CURR-BRANCH TO RL-KEY.
+000168 MOVE BR-SESSIONS TO RL-SESSIONS.
+000169 MOVE BR-WINS TO RL-WINS.
+000170 MOVE WK-WINRATE TO RL-WINRATE.
+000171 MOVE "%" TO RL-PCT.
+000172 MOVE WK-AVGTRIES TO RL-AVGTRIES.
+000173 WRITE REPORT-LINE.
+000174 MOVE 0 TO BR-SESSIONS.
+000175 MOVE 0 TO BR-WINS.
+000176 MOVE 0 TO BR-TRIES-TOTAL.
+000177 GO-BACK.
+000178*PRINT THE GRAND TOTAL ACROSS ALL BRANCHES.
+000179 GRANDTOTALS.
+000180 COMPUTE WK-WINRATE ROUNDED = (TOT-WINS * 100) / TOT-SESSIONS
+000181 ON SIZE ERROR MOVE 0 TO WK-WINRATE
+000182 END-COMPUTE.
+000183 COMPUTE WK-AVGTRIES ROUNDED = TOT-TRIES-TOTAL / TOT-SESSIONS
+000184 ON SIZE ERROR MOVE 0 TO WK-AVGTRIES
+000185 END-COMPUTE.
+000186 MOVE SPACES TO REPORT-LINE.
+000187 MOVE "TOTAL" TO RL-TYPE.
+000188 MOVE "ALL" TO RL-KEY.
+000189 MOVE TOT-SESSIONS TO RL-SESSIONS.
+000190 MOVE TOT-WINS TO RL-WINS.
+000191 MOVE WK-WINRATE TO RL-WINRATE.
+000192 MOVE "%" TO RL-PCT.
+000193 MOVE WK-AVGTRIES TO RL-AVGTRIES.
+000194 WRITE REPORT-LINE.
+000195 GO-BACK.
