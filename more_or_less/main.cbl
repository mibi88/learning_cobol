@@ -6,40 +6,304 @@
 000006 CONFIGURATION SECTION.
 000007 SOURCE-COMPUTER. GNUCOBOL.
 000008 OBJECT-COMPUTER. GNUCOBOL.
-000009
-000010 DATA DIVISION.
-000011 WORKING-STORAGE SECTION.
-000012 01 NUM PIC 9(3).
-000013 01 EXPECTED PIC 9(3).
-000014 01 SEED PIC 9(3) VALUE 492.
-000015 01 TRIESLEFT PIC 99 VALUE 10.
-000016 PROCEDURE DIVISION.
-000017
-000018 MAIN.
-000019 DISPLAY "= MORE OR LESS =".
-000020 PERFORM RANDINT.
-000021 PERFORM UNTIL (NUM = EXPECTED) OR (TRIESLEFT = 0)
-000022 PERFORM LOOP
-000023 END-PERFORM.
-000024 IF TRIESLEFT > 0
-000025 DISPLAY "YOU WIN!"
-000026 ELSE
-000027 DISPLAY "GAME OVER!".
-000028 STOP RUN.
-000029*IN GAME.
-000030 LOOP.
-000031 DISPLAY "Tries left: ", TRIESLEFT.
-000032 DISPLAY "Enter a number.".
-000033 ACCEPT NUM FROM CONSOLE.
-000034 IF (NUM < EXPECTED) AND (TRIESLEFT > 1)
-000035 DISPLAY "TRY A BIGGER NUMBER.".
-000036 IF (NUM > EXPECTED) AND (TRIESLEFT > 1)
-000037 DISPLAY "TRY A SMALLER NUMBER.".
-000038 SUBTRACT 1 FROM TRIESLEFT.
-000039 GO-BACK.
-000040*GENERATE A RANDOM NUMBER.
-000041 RANDINT.
-000042 CALL "srand" USING SEED.
-000043 CALL "rand".
-000044 MOVE RETURN-CODE TO EXPECTED.
-000045 GO-BACK.
+000009 INPUT-OUTPUT SECTION.
+000010 FILE-CONTROL.
+000011 SELECT DIFF-CONFIG-FILE ASSIGN "DIFFCFG"
+000012 ORGANIZATION LINE SEQUENTIAL
+000013 FILE STATUS IS CFG-STATUS.
+000014 SELECT GAME-RESULTS-FILE ASSIGN "GAMERES"
+000015 ORGANIZATION LINE SEQUENTIAL
+000016 FILE STATUS IS GR-STATUS.
+000017 SELECT RESTART-FILE ASSIGN "RESTART"
+000018 ORGANIZATION LINE SEQUENTIAL
+000019 FILE STATUS IS RS-STATUS.
+000020 SELECT TRANS-FILE ASSIGN "GUESSES"
+000021 ORGANIZATION LINE SEQUENTIAL
+000022 FILE STATUS IS TRANS-STATUS.
+000023 SELECT RUN-MODE-FILE ASSIGN "RUNMODE"
+000024 ORGANIZATION LINE SEQUENTIAL
+000025 FILE STATUS IS RM-STATUS.
+000026
+000027 DATA DIVISION.
+000028 FILE SECTION.
+000029 FD DIFF-CONFIG-FILE.
+000030 COPY "diffcfg.cpy".
+000031 FD GAME-RESULTS-FILE.
+000032 COPY "gameres.cpy".
+000033 FD RESTART-FILE.
+000034 COPY "restart.cpy".
+000035 FD TRANS-FILE.
+000036 COPY "transrec.cpy".
+000037 FD RUN-MODE-FILE.
+000038 COPY "runmode.cpy".
+000039 WORKING-STORAGE SECTION.
+000040 01 NUM PIC 9(3).
+000041 01 EXPECTED PIC 9(3).
+000042 01 SEED PIC 9(3) VALUE 492.
+000043 01 TIME-OF-DAY PIC 9(8).
+000044 01 TRIESLEFT PIC 99 VALUE 10.
+000045 01 START-TRIES PIC 99.
+000046 01 MAXNUM PIC 9(03) VALUE 999.
+000047 01 DIVISOR PIC 9(04).
+000048 01 RAND-VALUE PIC 9(09).
+000049 01 RAND-QUOTIENT PIC 9(09).
+000050 01 CFG-STATUS PIC X(02).
+000051 01 GR-STATUS PIC X(02).
+000052 01 RS-STATUS PIC X(02).
+000053 01 TRANS-STATUS PIC X(02).
+000054 01 RM-STATUS PIC X(02).
+000055 01 EMPLOYEE-ID PIC X(06).
+000056 01 RESTART-SW PIC X(01) VALUE "N".
+000057 88 RESTART-FOUND VALUE "Y".
+000058 01 MODE-SW PIC X(01) VALUE "I".
+000059 88 BATCH-MODE VALUE "B".
+000060 01 NUM-INPUT PIC X(03).
+000061 01 NUM-CHECK PIC X(03).
+000062 01 BAD-INPUT-CT PIC 9(03) VALUE 0.
+000063 01 DIFF-TIER-CODE PIC X(01) VALUE SPACES.
+000064 01 TRANS-OPEN-SW PIC X(01) VALUE "N".
+000065 88 TRANS-OPEN VALUE "Y".
+000066 01 VALID-SW PIC X(01) VALUE "N".
+000067 88 VALID-GUESS VALUE "Y".
+000068 PROCEDURE DIVISION.
+000069
+000070 MAIN.
+000071 DISPLAY "= MORE OR LESS =".
+000072 PERFORM READCFG.
+000073 PERFORM READMODE.
+000074 DISPLAY "DIFFICULTY TIER: ", DIFF-TIER-CODE.
+000075*BATCH RUNS ARE UNATTENDED REGRESSION CHECKS ON RANDINT, SO THEY
+000076*ALWAYS DRAW FRESH INSTEAD OF PICKING UP A STALE CHECKPOINT LEFT
+000077*BY AN EARLIER INTERACTIVE KIOSK SESSION.
+000078 IF BATCH-MODE
+000079 MOVE TRIESLEFT TO START-TRIES
+000080 PERFORM GETEMPLOYEE
+000081 PERFORM RANDINT
+000082 ELSE
+000083 PERFORM CHECKRESTART
+000084 IF RESTART-FOUND
+000085 DISPLAY "RESUMING YOUR CHECKPOINTED SESSION."
+000086 ELSE
+000087 MOVE TRIESLEFT TO START-TRIES
+000088 PERFORM GETEMPLOYEE
+000089 PERFORM RANDINT
+000090 END-IF
+000091 END-IF.
+000092 IF BATCH-MODE
+000093 PERFORM OPENTRANS
+000094 END-IF.
+000095 PERFORM UNTIL (NUM = EXPECTED) OR (TRIESLEFT = 0)
+000096 PERFORM LOOP
+000097 END-PERFORM.
+000098 IF BATCH-MODE
+000099 PERFORM CLOSETRANS
+000100 END-IF.
+000101 IF TRIESLEFT > 0
+000102 DISPLAY "YOU WIN!"
+000103 ELSE
+000104 DISPLAY "GAME OVER!".
+000105*A BATCH RUN HAS NO INTERACTIVE CHECKPOINT TO CLEAR, AND ITS
+000106*SYNTHETIC "BATCH0" OUTCOME HAS NO PLACE IN THE SHARED TRAINING
+000107*RECORDS THE HR REPORT AND THE LOBBY LEADERBOARD BOTH READ, SO
+000108*NEITHER PARAGRAPH RUNS FOR ONE.
+000109 IF NOT BATCH-MODE
+000110 PERFORM CLEARCHECKPOINT
+000111 PERFORM WRITERESULT
+000112 END-IF.
+000113 STOP RUN.
+000114*IN GAME. NUM COMES FROM THE CONSOLE UNLESS WE ARE RUNNING IN
+000115*UNATTENDED BATCH MODE, IN WHICH CASE IT COMES FROM TRANS-FILE.
+000116*CONSOLE INPUT IS VALIDATED BY GETNUM BEFORE IT EVER GETS HERE, SO
+000117*A BAD KEYSTROKE DOES NOT COST A TRY.
+000118 LOOP.
+000119 DISPLAY "Tries left: ", TRIESLEFT.
+000120 IF BATCH-MODE
+000121 PERFORM READTRANS
+000122 ELSE
+000123 PERFORM GETNUM
+000124 END-IF.
+000125 IF TRIESLEFT > 0
+000126 IF (NUM < EXPECTED) AND (TRIESLEFT > 1)
+000127 DISPLAY "TRY A BIGGER NUMBER."
+000128 END-IF
+000129 IF (NUM > EXPECTED) AND (TRIESLEFT > 1)
+000130 DISPLAY "TRY A SMALLER NUMBER."
+000131 END-IF
+000132 SUBTRACT 1 FROM TRIESLEFT
+000133*A BATCH RUN HAS NO KIOSK SESSION TO RESUME, SO IT MUST NEVER
+000134*OVERWRITE THE INTERACTIVE CHECKPOINT A REAL TRAINEE MAY HAVE
+000135*DROPPED EARLIER.
+000136 IF NOT BATCH-MODE
+000137 PERFORM CHECKPOINT
+000138 END-IF
+000139 END-IF.
+000140 GO-BACK.
+000141*READ THE DIFFICULTY TIER CONFIG. IF IT IS MISSING, KEEP THE
+000142*DEFAULTS SET ABOVE IN WORKING-STORAGE.
+000143 READCFG.
+000144 OPEN INPUT DIFF-CONFIG-FILE.
+000145 IF CFG-STATUS = "00"
+000146 READ DIFF-CONFIG-FILE
+000147 NOT AT END
+000148 MOVE DIFF-TRIES TO TRIESLEFT
+000149 MOVE DIFF-MAXNUM TO MAXNUM
+000150 MOVE DIFF-CODE TO DIFF-TIER-CODE
+000151 END-READ
+000152 CLOSE DIFF-CONFIG-FILE
+000153 END-IF.
+000154 GO-BACK.
+000155*SEE IF THE RUN MODE SWITCH FILE SAYS THIS IS AN UNATTENDED BATCH
+000156*RUN. THIS IS DELIBERATELY A SEPARATE FILE FROM DIFFCFG, SO A
+000157*BRANCH'S DIFFICULTY TIER SETUP CAN NEVER ACCIDENTALLY CARRY
+000158*BATCH MODE INTO A REAL KIOSK SESSION. IF IT IS MISSING, STAY IN
+000159*THE DEFAULT INTERACTIVE MODE SET ABOVE IN WORKING-STORAGE.
+000160 READMODE.
+000161 OPEN INPUT RUN-MODE-FILE.
+000162 IF RM-STATUS = "00"
+000163 READ RUN-MODE-FILE
+000164 NOT AT END
+000165 MOVE RM-MODE TO MODE-SW
+000166 END-READ
+000167 CLOSE RUN-MODE-FILE
+000168 END-IF.
+000169 GO-BACK.
+000170*SEE IF AN EARLIER SESSION LEFT A CHECKPOINT BEHIND. IF SO,
+000171*RESTORE NUM, EXPECTED, TRIESLEFT AND START-TRIES FROM IT
+000172*INSTEAD OF STARTING A NEW DRAW.
+000173 CHECKRESTART.
+000174 OPEN INPUT RESTART-FILE.
+000175 IF RS-STATUS = "00"
+000176 READ RESTART-FILE
+000177 NOT AT END
+000178 MOVE RS-EMPLOYEE-ID TO EMPLOYEE-ID
+000179 MOVE RS-EXPECTED TO EXPECTED
+000180 MOVE RS-TRIESLEFT TO TRIESLEFT
+000181 MOVE RS-START-TRIES TO START-TRIES
+000182 SET RESTART-FOUND TO TRUE
+000183 END-READ
+000184 CLOSE RESTART-FILE
+000185 END-IF.
+000186 GO-BACK.
+000187*REWRITE THE CHECKPOINT FILE WITH THE CURRENT GAME STATE.
+000188 CHECKPOINT.
+000189 MOVE EMPLOYEE-ID TO RS-EMPLOYEE-ID.
+000190 MOVE EXPECTED TO RS-EXPECTED.
+000191 MOVE TRIESLEFT TO RS-TRIESLEFT.
+000192 MOVE START-TRIES TO RS-START-TRIES.
+000193 OPEN OUTPUT RESTART-FILE.
+000194 WRITE RESTART-REC.
+000195 CLOSE RESTART-FILE.
+000196 GO-BACK.
+000197*DROP THE CHECKPOINT ONCE A SESSION HAS FINISHED.
+000198 CLEARCHECKPOINT.
+000199 OPEN OUTPUT RESTART-FILE.
+000200 CLOSE RESTART-FILE.
+000201 GO-BACK.
+000202*ASK WHO IS PLAYING SO THE TRAINING RECORD CAN BE ATTRIBUTED.
+000203*BATCH RUNS ARE UNATTENDED, SO THEY ARE LOGGED UNDER A FIXED ID.
+000204 GETEMPLOYEE.
+000205 IF BATCH-MODE
+000206 MOVE "BATCH0" TO EMPLOYEE-ID
+000207 ELSE
+000208 DISPLAY "Enter your employee ID."
+000209 ACCEPT EMPLOYEE-ID FROM CONSOLE
+000210 END-IF.
+000211 GO-BACK.
+000212*SEED SRAND FROM THE TIME OF DAY SO EACH RUN DRAWS DIFFERENTLY.
+000213 SEEDTIME.
+000214 ACCEPT TIME-OF-DAY FROM TIME.
+000215 MOVE TIME-OF-DAY TO SEED.
+000216 GO-BACK.
+000217*GENERATE A RANDOM NUMBER BETWEEN 0 AND MAXNUM.
+000218 RANDINT.
+000219 PERFORM SEEDTIME.
+000220 CALL "srand" USING SEED.
+000221 CALL "rand".
+000222 MOVE RETURN-CODE TO RAND-VALUE.
+000223 ADD 1 TO MAXNUM GIVING DIVISOR.
+000224 DIVIDE RAND-VALUE BY DIVISOR GIVING RAND-QUOTIENT
+000225 REMAINDER EXPECTED.
+000226 GO-BACK.
+000227*OPEN THE TRANSACTION FILE OF PRE-RECORDED GUESSES FOR BATCH MODE.
+000228*IF IT IS MISSING, END THE RUN AS A LOSS INSTEAD OF SILENTLY
+000229*PLAYING EVERY TRY AS GUESS 0.
+000230 OPENTRANS.
+000231 OPEN INPUT TRANS-FILE.
+000232 IF TRANS-STATUS = "00"
+000233 SET TRANS-OPEN TO TRUE
+000234 ELSE
+000235 DISPLAY "GUESSES TRANSACTION FILE NOT FOUND. ENDING BATCH RUN."
+000236 MOVE 0 TO TRIESLEFT
+000237 END-IF.
+000238 GO-BACK.
+000239*CLOSE THE TRANSACTION FILE OF PRE-RECORDED GUESSES, IF IT WAS
+000240*ACTUALLY OPENED. TRANS-STATUS ISN'T RELIABLE HERE SINCE READTRANS
+000241*OVERWRITES IT WITH EACH READ'S OWN STATUS.
+000242 CLOSETRANS.
+000243 IF TRANS-OPEN
+000244 CLOSE TRANS-FILE
+000245 END-IF.
+000246 GO-BACK.
+000247*READ THE NEXT PRE-RECORDED GUESS. IF THE FILE RUNS OUT OF
+000248*GUESSES FIRST, END THE GAME AS IF ALL TRIES WERE USED.
+000249 READTRANS.
+000250 READ TRANS-FILE
+000251 AT END
+000252 DISPLAY "NO MORE GUESSES IN THE TRANSACTION FILE."
+000253 MOVE 0 TO TRIESLEFT
+000254 NOT AT END
+000255 MOVE TRANS-REC TO NUM
+000256 END-READ.
+000257 GO-BACK.
+000258*PROMPT FOR A GUESS FROM THE CONSOLE UNTIL ONE COMES BACK NUMERIC
+000259*AND WITHIN 0 THRU MAXNUM. REJECTED INPUT DOES NOT COST A TRY.
+000260*NUM-INPUT COMES BACK FROM ACCEPT PADDED WITH TRAILING SPACES, SO
+000261*THE NUMERIC TEST RUNS AGAINST A ZERO-FILLED COPY RATHER THAN
+000262*NUM-INPUT ITSELF - OTHERWISE A SHORT ANSWER LIKE "5" WOULD NEVER
+000263*TEST AS NUMERIC.
+000264*BAD-INPUT-CT BOUNDS THE RETRY LOOP SO A DROPPED KIOSK SESSION
+000265*(STDIN AT END-OF-FILE, WHICH MAKES ACCEPT FROM CONSOLE RETURN
+000266*SPACES IMMEDIATELY FOREVER) ENDS THE GAME INSTEAD OF SPINNING.
+000267 GETNUM.
+000268 MOVE "N" TO VALID-SW.
+000269 MOVE 0 TO BAD-INPUT-CT.
+000270 PERFORM UNTIL VALID-GUESS OR (BAD-INPUT-CT > 99)
+000271 DISPLAY "Enter a number."
+000272 ACCEPT NUM-INPUT FROM CONSOLE
+000273 MOVE NUM-INPUT TO NUM-CHECK
+000274 INSPECT NUM-CHECK REPLACING ALL SPACE BY ZERO
+000275 IF (NUM-INPUT = SPACES) OR (NUM-CHECK IS NOT NUMERIC)
+000276 DISPLAY "NOT A NUMBER. TRY AGAIN."
+000277 ADD 1 TO BAD-INPUT-CT
+000278 ELSE
+000279 MOVE NUM-INPUT TO NUM
+000280 IF NUM <= MAXNUM
+000281 SET VALID-GUESS TO TRUE
+000282 ELSE
+000283 DISPLAY "OUT OF RANGE. TRY AGAIN."
+000284 ADD 1 TO BAD-INPUT-CT
+000285 END-IF
+000286 END-IF
+000287 END-PERFORM.
+000288 IF NOT VALID-GUESS
+000289 DISPLAY "NO USABLE CONSOLE INPUT. ENDING SESSION."
+000290 MOVE 0 TO TRIESLEFT
+000291 END-IF.
+000292 GO-BACK.
+000293*APPEND A TRAINING RECORD FOR THIS SESSION TO GAME-RESULTS.
+000294 WRITERESULT.
+000295 MOVE EMPLOYEE-ID TO GR-EMPLOYEE-ID.
+000296 ACCEPT GR-DATE FROM DATE.
+000297 MOVE START-TRIES TO GR-START-TRIES.
+000298 SUBTRACT TRIESLEFT FROM START-TRIES GIVING GR-TRIES-USED.
+000299 MOVE EXPECTED TO GR-EXPECTED.
+000300 IF TRIESLEFT > 0
+000301 MOVE "W" TO GR-OUTCOME
+000302 ELSE
+000303 MOVE "L" TO GR-OUTCOME.
+000304 OPEN EXTEND GAME-RESULTS-FILE.
+000305 IF GR-STATUS <> "00"
+000306 OPEN OUTPUT GAME-RESULTS-FILE.
+000307 WRITE GAME-RESULT-REC.
+000308 CLOSE GAME-RESULTS-FILE.
+000309 GO-BACK.
