@@ -0,0 +1,10 @@
+000001*--------------------------------------------------------------*
+000002* CHECKPOINT RECORD FOR AN IN-PROGRESS MOREORLESS SESSION.     *
+000003* REWRITTEN AFTER EVERY GUESS SO A DROPPED KIOSK SESSION CAN   *
+000004* BE RESUMED INSTEAD OF RESTARTED FROM SCRATCH.                *
+000005*--------------------------------------------------------------*
+000006 01 RESTART-REC.
+000007 02 RS-EMPLOYEE-ID PIC X(06).
+000008 02 RS-EXPECTED PIC 9(03).
+000009 02 RS-TRIESLEFT PIC 99.
+000010 02 RS-START-TRIES PIC 99.
