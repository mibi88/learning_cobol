@@ -6,44 +6,250 @@
 000006 CONFIGURATION SECTION.
 000007 SOURCE-COMPUTER. GNUCOBOL.
 000008 OBJECT-COMPUTER. GNUCOBOL.
-000009
-000010 DATA DIVISION.
-000011 WORKING-STORAGE SECTION.
-000012 01 SDL.
-000013 02 QUIT PIC 9.
-000014 02 KEYDOWN PIC 9(4).
-000015 01 SEED PIC 9(3) VALUE 492.
-000016
-000017 PROCEDURE DIVISION.
-000018
-000019 MAIN.
-000020 PERFORM CREATEWINDOW.
-000021 PERFORM UNTIL QUIT <> 0
-000022 PERFORM LOOP
-000023 END-PERFORM.
-000024 STOP RUN.
-000025*MAIN LOOP.
-000026 LOOP.
-000027 CALL "cobGlBegin".
-000028 CALL "cobGlVertex3v3" USING +000.000 +000.500 +000.000.
-000029 CALL "cobGlColor3v3" USING +001.000 +000.000 +000.000.
-000030 CALL "cobGlVertex3v3" USING -000.500 -000.500 +000.000.
-000031 CALL "cobGlColor3v3" USING +000.000 +001.000 +000.000.
-000032 CALL "cobGlVertex3v3" USING +000.500 -000.500 +000.000.
-000033 CALL "cobGlColor3v3" USING +000.000 +000.000 +001.000.
-000034 CALL "glEnd".
-000035 PERFORM WITH TEST AFTER UNTIL KEYDOWN = 0
-000036 PERFORM GETKEY
-000037 END-PERFORM.
-000038 PERFORM ENDCHECK.
-000039*CHECK IF THE USER TRIES TO QUIT.
-000040 ENDCHECK.
-000041 CALL "quit".
-000042 MOVE RETURN-CODE TO QUIT.
-000043*CREATE A WINDOW
-000044 CREATEWINDOW.
-000045 CALL "open_window".
-000046*GET THE CURRENTLY PRESSED KEY.
-000047 GETKEY.
-000048 CALL "get_next_key"
-000049 MOVE RETURN-CODE TO KEYDOWN.
\ No newline at end of file
+000009 INPUT-OUTPUT SECTION.
+000010 FILE-CONTROL.
+000011 SELECT WIN-CONFIG-FILE ASSIGN "WINCFG"
+000012 ORGANIZATION LINE SEQUENTIAL
+000013 FILE STATUS IS WC-STATUS.
+000014 SELECT AUDIT-LOG-FILE ASSIGN "OGLAUDIT"
+000015 ORGANIZATION LINE SEQUENTIAL
+000016 FILE STATUS IS AL-STATUS.
+000017 SELECT GAME-RESULTS-FILE ASSIGN "GAMERES"
+000018 ORGANIZATION LINE SEQUENTIAL
+000019 FILE STATUS IS GR-STATUS.
+000020
+000021 DATA DIVISION.
+000022 FILE SECTION.
+000023 FD WIN-CONFIG-FILE.
+000024 COPY "wincfg.cpy".
+000025 FD AUDIT-LOG-FILE.
+000026 COPY "auditlog.cpy".
+000027 FD GAME-RESULTS-FILE.
+000028 COPY "gameres.cpy".
+000029 WORKING-STORAGE SECTION.
+000030 01 SDL.
+000031 02 QUIT PIC 9.
+000032 02 KEYDOWN PIC 9(4).
+000033 01 SEED PIC 9(3) VALUE 492.
+000034 01 WC-STATUS PIC X(02).
+000035 01 AL-STATUS PIC X(02).
+000036 01 GR-STATUS PIC X(02).
+000037 01 WINDOW-TITLE PIC X(20) VALUE "OPENGLTEST".
+000038 01 WINDOW-WIDTH PIC 9(04) VALUE 0800.
+000039 01 WINDOW-HEIGHT PIC 9(04) VALUE 0600.
+000040 01 FULLSCREEN-SW PIC X(01) VALUE "N".
+000041 88 FULLSCREEN-ON VALUE "Y".
+000042 01 SESSION-DATE PIC 9(06).
+000043 01 SESSION-TIME PIC 9(08).
+000044 01 LEADERBOARD-KEY PIC 9(4) VALUE 0015.
+000045 01 LEADERBOARD-SW PIC X(01) VALUE "N".
+000046 88 LEADERBOARD-MODE VALUE "Y".
+000047 01 LEADERBOARD-SHOWN-SW PIC X(01) VALUE "N".
+000048 88 LEADERBOARD-SHOWN VALUE "Y".
+000049 01 LB-TABLE.
+000050 02 LB-ENTRY OCCURS 5 TIMES.
+000051 03 LB-EMPLOYEE PIC X(06).
+000052 03 LB-TRIES PIC 999.
+000053 01 LB-IDX PIC 9.
+000054 01 LB-SCAN PIC 9.
+000055 01 LB-EOF-SW PIC X(01) VALUE "N".
+000056 88 LB-EOF VALUE "Y".
+000057 01 LB-REFRESH-CT PIC 9(05) VALUE 0.
+000058 01 LB-REFRESH-LIMIT PIC 9(05) VALUE 00300.
+000059 01 LB-TODAY PIC 9(06).
+000060
+000061 PROCEDURE DIVISION.
+000062
+000063 MAIN.
+000064 PERFORM READWINCFG.
+000065 PERFORM CREATEWINDOW.
+000066 PERFORM WRITEAUDITSTART.
+000067 PERFORM UNTIL QUIT <> 0
+000068 PERFORM LOOP
+000069 END-PERFORM.
+000070 PERFORM WRITEAUDITEND.
+000071 STOP RUN.
+000072*MAIN LOOP. SHOWS THE LEADERBOARD OVERLAY INSTEAD OF THE TRIANGLE
+000073*DEMO WHILE THE LEADERBOARD KEY HAS TOGGLED LEADERBOARD-MODE ON.
+000074 LOOP.
+000075 IF LEADERBOARD-MODE
+000076 PERFORM SHOWLEADERBOARD
+000077 ELSE
+000078 PERFORM DRAWTRIANGLE
+000079 END-IF.
+000080 PERFORM WITH TEST AFTER UNTIL KEYDOWN = 0
+000081 PERFORM GETKEY
+000082 END-PERFORM.
+000083 PERFORM ENDCHECK.
+000084*DRAW THE DEMO TRIANGLE.
+000085 DRAWTRIANGLE.
+000086 CALL "cobGlBegin".
+000087 CALL "cobGlVertex3v3" USING +000.000 +000.500 +000.000.
+000088 CALL "cobGlColor3v3" USING +001.000 +000.000 +000.000.
+000089 CALL "cobGlVertex3v3" USING -000.500 -000.500 +000.000.
+000090 CALL "cobGlColor3v3" USING +000.000 +001.000 +000.000.
+000091 CALL "cobGlVertex3v3" USING +000.500 -000.500 +000.000.
+000092 CALL "cobGlColor3v3" USING +000.000 +000.000 +001.000.
+000093 CALL "glEnd".
+000094 GO-BACK.
+000095*CHECK IF THE USER TRIES TO QUIT.
+000096 ENDCHECK.
+000097 CALL "quit".
+000098 MOVE RETURN-CODE TO QUIT.
+000099*CREATE A WINDOW USING THE TITLE/SIZE/FULLSCREEN SETUP LOADED BY
+000100*READWINCFG.
+000101 CREATEWINDOW.
+000102 CALL "open_window" USING WINDOW-TITLE, WINDOW-WIDTH,
+000103     WINDOW-HEIGHT, FULLSCREEN-SW.
+000104*READ THE WINDOW SETUP FILE. IF IT IS MISSING, KEEP THE DEFAULTS
+000105*SET ABOVE IN WORKING-STORAGE.
+000106 READWINCFG.
+000107 OPEN INPUT WIN-CONFIG-FILE.
+000108 IF WC-STATUS = "00"
+000109 READ WIN-CONFIG-FILE
+000110 NOT AT END
+000111 MOVE WIN-TITLE TO WINDOW-TITLE
+000112 MOVE WIN-WIDTH TO WINDOW-WIDTH
+000113 MOVE WIN-HEIGHT TO WINDOW-HEIGHT
+000114 MOVE WIN-FULLSCREEN TO FULLSCREEN-SW
+000115 END-READ
+000116 CLOSE WIN-CONFIG-FILE
+000117 END-IF.
+000118 GO-BACK.
+000119*GET THE CURRENTLY PRESSED KEY, AND TOGGLE THE LEADERBOARD OVERLAY
+000120*WHEN THE LEADERBOARD KEY COMES UP.
+000121 GETKEY.
+000122 CALL "get_next_key".
+000123 MOVE RETURN-CODE TO KEYDOWN.
+000124 IF KEYDOWN = LEADERBOARD-KEY
+000125 PERFORM TOGGLELEADERBOARD
+000126 END-IF.
+000127*FLIP LEADERBOARD-MODE ON OR OFF. TURNING IT ON FORCES A FRESH
+000128*READ OF GAME-RESULTS THE NEXT TIME IT IS SHOWN.
+000129 TOGGLELEADERBOARD.
+000130 IF LEADERBOARD-MODE
+000131 MOVE "N" TO LEADERBOARD-SW
+000132 ELSE
+000133 SET LEADERBOARD-MODE TO TRUE
+000134 MOVE "N" TO LEADERBOARD-SHOWN-SW
+000135 END-IF.
+000136 GO-BACK.
+000137*SHOW THE LEADERBOARD OVERLAY. RELOADS AND REPRINTS IT ON THE
+000138*FIRST SHOW AFTER A TOGGLE, THEN AGAIN EVERY LB-REFRESH-LIMIT
+000139*LOOP ITERATIONS SO A DISPLAY LEFT ON LEADERBOARD VIEW ALL DAY
+000140*PICKS UP GAMES FINISHED WHILE IT WAS SHOWING, NOT JUST AT THE
+000141*NEXT MANUAL TOGGLE.
+000142 SHOWLEADERBOARD.
+000143 IF NOT LEADERBOARD-SHOWN
+000144 PERFORM READLEADERBOARD
+000145 PERFORM PRINTLEADERBOARD
+000146 SET LEADERBOARD-SHOWN TO TRUE
+000147 MOVE 0 TO LB-REFRESH-CT
+000148 ELSE
+000149 ADD 1 TO LB-REFRESH-CT
+000150 IF LB-REFRESH-CT >= LB-REFRESH-LIMIT
+000151 PERFORM READLEADERBOARD
+000152 PERFORM PRINTLEADERBOARD
+000153 MOVE 0 TO LB-REFRESH-CT
+000154 END-IF
+000155 END-IF.
+000156 GO-BACK.
+000157*SCAN MOREORLESS'S GAME-RESULTS AND KEEP TODAY'S 5 WINS WITH THE
+000158*FEWEST TRIES USED. LB-TODAY IS ITS OWN FIELD RATHER THAN
+000159*SESSION-DATE SINCE WRITEAUDITSTART/END OVERWRITE SESSION-DATE
+000160*WITH THEIR OWN ACCEPT FROM DATE EACH TIME THEY RUN.
+000161 READLEADERBOARD.
+000162 ACCEPT LB-TODAY FROM DATE.
+000163 PERFORM RESETLBTABLE.
+000164 OPEN INPUT GAME-RESULTS-FILE.
+000165 IF GR-STATUS = "00"
+000166 MOVE "N" TO LB-EOF-SW
+000167 PERFORM UNTIL LB-EOF
+000168 READ GAME-RESULTS-FILE
+000169 AT END
+000170 SET LB-EOF TO TRUE
+000171 NOT AT END
+000172 PERFORM RANKRESULT
+000173 END-READ
+000174 END-PERFORM
+000175 CLOSE GAME-RESULTS-FILE
+000176 END-IF.
+000177 GO-BACK.
+000178*CLEAR THE TOP-5 TABLE BACK TO EMPTY SLOTS.
+000179 RESETLBTABLE.
+000180 PERFORM VARYING LB-SCAN FROM 1 BY 1 UNTIL LB-SCAN > 5
+000181 MOVE SPACES TO LB-EMPLOYEE(LB-SCAN)
+000182 MOVE 100 TO LB-TRIES(LB-SCAN)
+000183 END-PERFORM.
+000184 GO-BACK.
+000185*IF THIS RESULT IS TODAY'S AND A WIN THAT BEATS SOMETHING ALREADY
+000186*ON THE TABLE, INSERT IT AND DROP THE WORST ENTRY.
+000187 RANKRESULT.
+000188 IF (GR-OUTCOME = "W") AND (GR-DATE = LB-TODAY)
+000189 MOVE 0 TO LB-IDX
+000190 PERFORM FINDSLOT
+000191 IF LB-IDX > 0
+000192 PERFORM SHIFTDOWN
+000193 MOVE GR-EMPLOYEE-ID TO LB-EMPLOYEE(LB-IDX)
+000194 MOVE GR-TRIES-USED TO LB-TRIES(LB-IDX)
+000195 END-IF
+000196 END-IF.
+000197 GO-BACK.
+000198*FIND THE FIRST TABLE SLOT THIS RESULT BEATS. LB-IDX STAYS 0 IF
+000199*IT DOES NOT MAKE THE TOP 5.
+000200 FINDSLOT.
+000201 PERFORM VARYING LB-SCAN FROM 1 BY 1
+000202     UNTIL (LB-SCAN > 5) OR (LB-IDX > 0)
+000203 IF GR-TRIES-USED < LB-TRIES(LB-SCAN)
+000204 MOVE LB-SCAN TO LB-IDX
+000205 END-IF
+000206 END-PERFORM.
+000207 GO-BACK.
+000208*MAKE ROOM AT LB-IDX BY SLIDING THE LOWER-RANKED ENTRIES DOWN ONE
+000209*SLOT, DROPPING WHATEVER WAS IN SLOT 5.
+000210 SHIFTDOWN.
+000211 PERFORM VARYING LB-SCAN FROM 5 BY -1 UNTIL LB-SCAN NOT > LB-IDX
+000212 MOVE LB-EMPLOYEE(LB-SCAN - 1) TO LB-EMPLOYEE(LB-SCAN)
+000213 MOVE LB-TRIES(LB-SCAN - 1) TO LB-TRIES(LB-SCAN)
+000214 END-PERFORM.
+000215 GO-BACK.
+000216*PRINT THE CURRENT TOP-5 TABLE AS A TEXT OVERLAY.
+000217 PRINTLEADERBOARD.
+000218 DISPLAY "== TOP SCORES (FEWEST TRIES TO WIN) ==".
+000219 PERFORM VARYING LB-SCAN FROM 1 BY 1 UNTIL LB-SCAN > 5
+000220 IF LB-EMPLOYEE(LB-SCAN) NOT = SPACES
+000221 DISPLAY LB-SCAN, ". ", LB-EMPLOYEE(LB-SCAN), " - ",
+000222     LB-TRIES(LB-SCAN), " TRIES"
+000223 END-IF
+000224 END-PERFORM.
+000225 GO-BACK.
+000226*LOG A SESSION START EVENT TO THE AUDIT LOG.
+000227 WRITEAUDITSTART.
+000228 ACCEPT SESSION-DATE FROM DATE.
+000229 ACCEPT SESSION-TIME FROM TIME.
+000230 MOVE "START" TO AL-EVENT.
+000231 MOVE SESSION-DATE TO AL-DATE.
+000232 MOVE SESSION-TIME TO AL-TIME.
+000233 MOVE SPACES TO AL-REASON.
+000234 PERFORM WRITEAUDIT.
+000235 GO-BACK.
+000236*LOG A SESSION END EVENT, WITH THE REASON THE SESSION ENDED, TO
+000237*THE AUDIT LOG.
+000238 WRITEAUDITEND.
+000239 ACCEPT SESSION-DATE FROM DATE.
+000240 ACCEPT SESSION-TIME FROM TIME.
+000241 MOVE "END" TO AL-EVENT.
+000242 MOVE SESSION-DATE TO AL-DATE.
+000243 MOVE SESSION-TIME TO AL-TIME.
+000244 MOVE "USER QUIT" TO AL-REASON.
+000245 PERFORM WRITEAUDIT.
+000246 GO-BACK.
+000247*APPEND THE CURRENT AUDIT-LOG-REC TO THE AUDIT LOG.
+000248 WRITEAUDIT.
+000249 OPEN EXTEND AUDIT-LOG-FILE.
+000250 IF AL-STATUS <> "00"
+000251 OPEN OUTPUT AUDIT-LOG-FILE
+000252 END-IF.
+000253 WRITE AUDIT-LOG-REC.
+000254 CLOSE AUDIT-LOG-FILE.
+000255 GO-BACK.
