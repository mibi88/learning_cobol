@@ -0,0 +1,10 @@
+000001*--------------------------------------------------------------*
+000002* SESSION AUDIT RECORD FOR OPENGLTEST.                         *
+000003* ONE RECORD PER START OR END EVENT, WITH THE REASON THE       *
+000004* SESSION ENDED.                                               *
+000005*--------------------------------------------------------------*
+000006 01 AUDIT-LOG-REC.
+000007 02 AL-EVENT PIC X(05).
+000008 02 AL-DATE PIC 9(06).
+000009 02 AL-TIME PIC 9(08).
+000010 02 AL-REASON PIC X(10).
