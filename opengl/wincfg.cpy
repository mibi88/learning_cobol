@@ -0,0 +1,9 @@
+000001*--------------------------------------------------------------*
+000002* WINDOW SETUP RECORD FOR OPENGLTEST.                          *
+000003* TITLE, WIDTH AND HEIGHT IN PIXELS, AND A FULLSCREEN FLAG.     *
+000004*--------------------------------------------------------------*
+000005 01 WIN-CONFIG-REC.
+000006 02 WIN-TITLE PIC X(20).
+000007 02 WIN-WIDTH PIC 9(04).
+000008 02 WIN-HEIGHT PIC 9(04).
+000009 02 WIN-FULLSCREEN PIC X(01).
